@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    COPYBOOK    : TRANCARD.CPY
+      *    DESCRIPTION  : RECORD LAYOUT FOR THE UNATTENDED BATCH
+      *                   TRANSACTION FILE READ BY THE CHECK-IN
+      *                   PROGRAM WHEN RUN IN BATCH MODE.
+      *    RECORD LENGTH: 80
+      ******************************************************************
+       01  TRANCARD-RECORD.
+           05  TC-NAME                     PIC X(30).
+           05  FILLER                      PIC X(50).
