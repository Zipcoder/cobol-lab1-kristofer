@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    COPYBOOK    : CUSTMAST.CPY
+      *    DESCRIPTION  : RECORD LAYOUT FOR THE CUSTOMER MASTER FILE.
+      *                   KEYED ON CUSTOMER NAME SO THE CHECK-IN
+      *                   PROGRAM CAN TELL A MEMBER FROM A WALK-IN.
+      *    RECORD LENGTH: 60
+      ******************************************************************
+       01  CUSTMAST-RECORD.
+           05  CM-NAME                     PIC X(30).
+           05  CM-MEMBER-ID                PIC X(10).
+           05  CM-TIER                     PIC X(10).
+           05  CM-STATUS-SW                PIC X(01).
+               88  CM-ACTIVE                    VALUE 'A'.
+               88  CM-INACTIVE                  VALUE 'I'.
+           05  FILLER                      PIC X(09).
