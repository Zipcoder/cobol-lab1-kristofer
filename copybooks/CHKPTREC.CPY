@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK    : CHKPTREC.CPY
+      *    DESCRIPTION  : RECORD LAYOUT FOR THE BATCH CHECKPOINT FILE.
+      *                   A NEW RECORD IS APPENDED EVERY N VISITOR LOG
+      *                   WRITES SO AN ABENDED BATCH RUN CAN BE
+      *                   RESTARTED WITHOUT REPROCESSING THE WHOLE
+      *                   TRANSACTION FILE.
+      *    RECORD LENGTH: 50
+      ******************************************************************
+       01  CHKPT-RECORD.
+           05  CK-TRANS-COUNT              PIC 9(08).
+           05  CK-VISLOG-COUNT             PIC 9(08).
+           05  CK-REJECT-COUNT             PIC 9(08).
+           05  CK-CHECKPOINT-DATE          PIC 9(08).
+           05  CK-CHECKPOINT-TIME          PIC 9(08).
+           05  FILLER                      PIC X(10).
