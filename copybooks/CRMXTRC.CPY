@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    COPYBOOK    : CRMXTRC.CPY
+      *    DESCRIPTION  : FIXED-FORMAT INTERFACE RECORD WRITTEN BY THE
+      *                   NIGHTLY CRM EXTRACT FOR PICKUP BY THE
+      *                   MARKETING CRM SYSTEM'S OVERNIGHT LOAD JOB.
+      *    RECORD LENGTH: 100
+      ******************************************************************
+       01  CRM-EXTRACT-RECORD.
+           05  CX-NAME                     PIC X(30).
+           05  CX-VISIT-DATE               PIC 9(08).
+           05  CX-VISIT-TIME               PIC 9(08).
+           05  CX-OPERATOR-ID              PIC X(08).
+           05  CX-WORKSTATION-ID           PIC X(08).
+           05  CX-MEMBER-SW                PIC X(01).
+           05  CX-MEMBER-ID                PIC X(10).
+           05  CX-MEMBER-TIER              PIC X(10).
+           05  FILLER                      PIC X(17).
