@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK    : VISLOG.CPY
+      *    DESCRIPTION  : RECORD LAYOUT FOR THE DAILY VISITOR LOG FILE.
+      *                   ONE RECORD IS WRITTEN FOR EACH VISITOR
+      *                   GREETED BY THE FRONT DESK CHECK-IN PROGRAM.
+      *    RECORD LENGTH: 100
+      ******************************************************************
+       01  VISLOG-RECORD.
+           05  VL-NAME                     PIC X(30).
+           05  VL-NAME-FULL-SW             PIC X(01).
+               88  VL-NAME-FULL                VALUE 'Y'.
+               88  VL-NAME-NOT-FULL             VALUE 'N'.
+           05  VL-VISIT-DATE               PIC 9(08).
+           05  VL-VISIT-TIME               PIC 9(08).
+           05  VL-OPERATOR-ID              PIC X(08).
+           05  VL-WORKSTATION-ID           PIC X(08).
+           05  VL-MEMBER-SW                PIC X(01).
+               88  VL-MEMBER                    VALUE 'Y'.
+               88  VL-WALK-IN                   VALUE 'N'.
+           05  VL-MEMBER-ID                PIC X(10).
+           05  VL-MEMBER-TIER              PIC X(10).
+           05  FILLER                      PIC X(16).
