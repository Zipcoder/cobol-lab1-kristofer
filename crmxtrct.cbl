@@ -0,0 +1,157 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CRM-NIGHTLY-EXTRACT.
+000300 AUTHOR. R M CHEN.
+000400 INSTALLATION. FRONT DESK SYSTEMS.
+000500 DATE-WRITTEN. 08/14/2009.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900*                 M O D I F I C A T I O N   H I S T O R Y      *
+001000***************************************************************
+001100*
+001200* 08/14/2009  RMC  ORIGINAL PROGRAM - NIGHTLY EXTRACT OF THE
+001300*                  DAY'S VISLOG RECORDS TO A FIXED-FORMAT
+001400*                  INTERFACE FILE FOR PICKUP BY THE MARKETING
+001500*                  CRM SYSTEM'S OVERNIGHT LOAD JOB.
+001600*
+001700***************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. IBM-Z15.
+002100 OBJECT-COMPUTER. IBM-Z15.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400*    DAILY VISITOR LOG - INPUT TO THIS EXTRACT
+002500     SELECT VISLOG-FILE ASSIGN TO "VISLOG"
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS CX-VISLOG-STATUS.
+002800*    CRM INTERFACE FILE - OUTPUT FOR THE CRM LOAD JOB
+002900     SELECT CRMXTRC-FILE ASSIGN TO "CRMXTRC"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS CX-CRMXTRC-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  VISLOG-FILE
+003500     LABEL RECORDS ARE STANDARD
+003600     RECORD CONTAINS 100 CHARACTERS.
+003700     COPY VISLOG.
+003800 FD  CRMXTRC-FILE
+003900     LABEL RECORDS ARE STANDARD
+004000     RECORD CONTAINS 100 CHARACTERS.
+004100     COPY CRMXTRC.
+004200 WORKING-STORAGE SECTION.
+004300 77  CX-VISLOG-STATUS            PIC X(02) VALUE SPACES.
+004310 77  CX-VISLOG-OPEN-SW           PIC X(01) VALUE 'N'.
+004320     88  CX-VISLOG-IS-OPEN           VALUE 'Y'.
+004400 77  CX-CRMXTRC-STATUS           PIC X(02) VALUE SPACES.
+004410 77  CX-CRMXTRC-OPEN-SW          PIC X(01) VALUE 'N'.
+004420     88  CX-CRMXTRC-IS-OPEN         VALUE 'Y'.
+004500 77  CX-EOF-SW                   PIC X(01) VALUE 'N'.
+004600     88  CX-VISLOG-EOF               VALUE 'Y'.
+004700 77  CX-READ-COUNT               PIC 9(08) VALUE ZERO.
+004800 77  CX-WRITE-COUNT              PIC 9(08) VALUE ZERO.
+004810 77  CX-SKIP-COUNT               PIC 9(08) VALUE ZERO.
+004900 01  CX-RUN-DATE                 PIC 9(08) VALUE ZERO.
+005000*
+005100 PROCEDURE DIVISION.
+005200***************************************************************
+005300*                 0000-MAINLINE                                *
+005400***************************************************************
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005700     PERFORM 2000-EXTRACT-VISITOR THRU 2000-EXIT
+005800         UNTIL CX-VISLOG-EOF.
+005900     PERFORM 3000-PRINT-TOTALS THRU 3000-EXIT.
+006000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006100     STOP RUN.
+006200 0000-EXIT.
+006300     EXIT.
+006400*
+006500***************************************************************
+006600*                 1000-INITIALIZE                              *
+006700***************************************************************
+006800 1000-INITIALIZE.
+006900     ACCEPT CX-RUN-DATE FROM DATE YYYYMMDD.
+007000     OPEN INPUT VISLOG-FILE.
+007100     IF CX-VISLOG-STATUS NOT = "00"
+007200         DISPLAY "CRM-NIGHTLY-EXTRACT: ERROR OPENING VISLOG - "
+007300             CX-VISLOG-STATUS
+007400         SET CX-VISLOG-EOF TO TRUE
+007410     ELSE
+007420         SET CX-VISLOG-IS-OPEN TO TRUE
+007500     END-IF.
+007600     OPEN OUTPUT CRMXTRC-FILE.
+007700     IF CX-CRMXTRC-STATUS NOT = "00"
+007800         DISPLAY "CRM-NIGHTLY-EXTRACT: ERROR OPENING CRMXTRC - "
+007900             CX-CRMXTRC-STATUS
+008000         SET CX-VISLOG-EOF TO TRUE
+008010     ELSE
+008020         SET CX-CRMXTRC-IS-OPEN TO TRUE
+008100     END-IF.
+008200 1000-EXIT.
+008300     EXIT.
+008400*
+008500***************************************************************
+008600*                 2000-EXTRACT-VISITOR                         *
+008700***************************************************************
+008800 2000-EXTRACT-VISITOR.
+008900     READ VISLOG-FILE
+009000         AT END
+009100             SET CX-VISLOG-EOF TO TRUE
+009200         NOT AT END
+009300             ADD 1 TO CX-READ-COUNT
+009400             PERFORM 2100-BUILD-EXTRACT-REC THRU 2100-EXIT
+009500     END-READ.
+009600 2000-EXIT.
+009700     EXIT.
+009800*
+009900***************************************************************
+010000*                 2100-BUILD-EXTRACT-REC                       *
+010100***************************************************************
+010200 2100-BUILD-EXTRACT-REC.
+010210     IF VL-VISIT-DATE NOT = CX-RUN-DATE
+010220         ADD 1 TO CX-SKIP-COUNT
+010230         GO TO 2100-EXIT
+010240     END-IF.
+010300     MOVE SPACES TO CRM-EXTRACT-RECORD.
+010400     MOVE VL-NAME TO CX-NAME.
+010500     MOVE VL-VISIT-DATE TO CX-VISIT-DATE.
+010600     MOVE VL-VISIT-TIME TO CX-VISIT-TIME.
+010700     MOVE VL-OPERATOR-ID TO CX-OPERATOR-ID.
+010800     MOVE VL-WORKSTATION-ID TO CX-WORKSTATION-ID.
+010900     MOVE VL-MEMBER-SW TO CX-MEMBER-SW.
+011000     MOVE VL-MEMBER-ID TO CX-MEMBER-ID.
+011100     MOVE VL-MEMBER-TIER TO CX-MEMBER-TIER.
+011200     WRITE CRM-EXTRACT-RECORD.
+011210     IF CX-CRMXTRC-STATUS = "00"
+011220         ADD 1 TO CX-WRITE-COUNT
+011230     ELSE
+011240         DISPLAY "CRM-NIGHTLY-EXTRACT: ERROR WRITING CRMXTRC - "
+011250             CX-CRMXTRC-STATUS
+011260     END-IF.
+011400 2100-EXIT.
+011500     EXIT.
+011600*
+011700***************************************************************
+011800*                 3000-PRINT-TOTALS                            *
+011900***************************************************************
+012000 3000-PRINT-TOTALS.
+012100     DISPLAY "CRM-NIGHTLY-EXTRACT - RUN DATE " CX-RUN-DATE.
+012200     DISPLAY "VISLOG RECORDS READ . . . . . : " CX-READ-COUNT.
+012210     DISPLAY "PRIOR-DAY RECORDS SKIPPED . . : " CX-SKIP-COUNT.
+012300     DISPLAY "CRM EXTRACT RECORDS WRITTEN . : " CX-WRITE-COUNT.
+012400 3000-EXIT.
+012500     EXIT.
+012600*
+012700***************************************************************
+012800*                 9000-TERMINATE                               *
+012900***************************************************************
+013000 9000-TERMINATE.
+013100     IF CX-VISLOG-IS-OPEN
+013200         CLOSE VISLOG-FILE
+013300     END-IF.
+013400     IF CX-CRMXTRC-IS-OPEN
+013500         CLOSE CRMXTRC-FILE
+013600     END-IF.
+013700 9000-EXIT.
+013800     EXIT.
