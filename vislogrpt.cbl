@@ -0,0 +1,181 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. VISITOR-SUMMARY-RPT.
+000120 AUTHOR. R M CHEN.
+000130 INSTALLATION. FRONT DESK SYSTEMS.
+000140 DATE-WRITTEN. 07/14/2009.
+000150 DATE-COMPILED.
+000160*
+000170***************************************************************
+000180*                 M O D I F I C A T I O N   H I S T O R Y      *
+000190***************************************************************
+000200*
+000210* 07/14/2009  RMC  ORIGINAL PROGRAM - DAILY VISITOR SUMMARY
+000220*                  REPORT, READS THE VISLOG FILE WRITTEN BY
+000230*                  HELLO-WORLD AND PRINTS A HEADER, ONE LINE
+000240*                  PER VISITOR AND A FINAL COUNT.
+000250*
+000260***************************************************************
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER. IBM-Z15.
+000300 OBJECT-COMPUTER. IBM-Z15.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330*    DAILY VISITOR LOG - INPUT TO THIS REPORT
+000340     SELECT VISLOG-FILE ASSIGN TO "VISLOG"
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS VR-VISLOG-STATUS.
+000370*    PRINTED REPORT
+000380     SELECT PRINT-FILE ASSIGN TO "RPTOUT"
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS VR-PRINT-STATUS.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  VISLOG-FILE
+000440     LABEL RECORDS ARE STANDARD
+000450     RECORD CONTAINS 100 CHARACTERS.
+000460     COPY VISLOG.
+000470 FD  PRINT-FILE
+000480     LABEL RECORDS ARE STANDARD
+000490     RECORD CONTAINS 80 CHARACTERS.
+000500 01  PRINT-LINE                  PIC X(80).
+000510 WORKING-STORAGE SECTION.
+000520 77  VR-VISLOG-STATUS            PIC X(02) VALUE SPACES.
+000530 77  VR-VISLOG-OPEN-SW           PIC X(01) VALUE 'N'.
+000540     88  VR-VISLOG-IS-OPEN           VALUE 'Y'.
+000550 77  VR-PRINT-STATUS             PIC X(02) VALUE SPACES.
+000560 77  VR-PRINT-OPEN-SW            PIC X(01) VALUE 'N'.
+000570     88  VR-PRINT-IS-OPEN            VALUE 'Y'.
+000580 77  VR-EOF-SW                   PIC X(01) VALUE 'N'.
+000590     88  VR-VISLOG-EOF               VALUE 'Y'.
+000600 77  VR-VISITOR-COUNT            PIC 9(08) VALUE ZERO.
+000610 77  VR-SKIP-COUNT               PIC 9(08) VALUE ZERO.
+000620 01  VR-RUN-DATE                 PIC 9(08) VALUE ZERO.
+000630*
+000640 PROCEDURE DIVISION.
+000650***************************************************************
+000660*                 0000-MAINLINE                                *
+000670***************************************************************
+000680 0000-MAINLINE.
+000690     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000700     PERFORM 2000-PRINT-VISITOR THRU 2000-EXIT
+000710         UNTIL VR-VISLOG-EOF.
+000720     IF VR-PRINT-IS-OPEN
+000730         PERFORM 3000-PRINT-TOTAL THRU 3000-EXIT
+000740     END-IF.
+000750     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000760     STOP RUN.
+000770 0000-EXIT.
+000780     EXIT.
+000790*
+000800 1000-INITIALIZE.
+000810     ACCEPT VR-RUN-DATE FROM DATE YYYYMMDD.
+000820     OPEN INPUT VISLOG-FILE.
+000830     IF VR-VISLOG-STATUS NOT = "00"
+000840         DISPLAY "VISITOR-SUMMARY-RPT: ERROR OPENING VISLOG - "
+000850             VR-VISLOG-STATUS
+000860         SET VR-VISLOG-EOF TO TRUE
+000870     ELSE
+000880         SET VR-VISLOG-IS-OPEN TO TRUE
+000890     END-IF.
+000900     OPEN OUTPUT PRINT-FILE.
+000910     IF VR-PRINT-STATUS NOT = "00"
+000920         DISPLAY "VISITOR-SUMMARY-RPT: ERROR OPENING RPTOUT - "
+000930             VR-PRINT-STATUS
+000940         SET VR-VISLOG-EOF TO TRUE
+000950     ELSE
+000960         SET VR-PRINT-IS-OPEN TO TRUE
+000970     END-IF.
+000980     IF VR-PRINT-IS-OPEN
+000990         PERFORM 1100-PRINT-HEADER THRU 1100-EXIT
+001000     END-IF.
+001010 1000-EXIT.
+001020     EXIT.
+001030*
+001040 1100-PRINT-HEADER.
+001050     MOVE SPACES TO PRINT-LINE.
+001060     STRING "DAILY VISITOR SUMMARY - RUN DATE " DELIMITED BY SIZE
+001070            VR-RUN-DATE DELIMITED BY SIZE
+001080         INTO PRINT-LINE.
+001090     WRITE PRINT-LINE.
+001100     IF VR-PRINT-STATUS NOT = "00"
+001110         DISPLAY "VISITOR-SUMMARY-RPT: ERROR WRITING RPTOUT - "
+001120             VR-PRINT-STATUS
+001130     END-IF.
+001140     MOVE SPACES TO PRINT-LINE.
+001150     MOVE "--------------------------------------------" TO
+001160         PRINT-LINE.
+001170     WRITE PRINT-LINE.
+001180     IF VR-PRINT-STATUS NOT = "00"
+001190         DISPLAY "VISITOR-SUMMARY-RPT: ERROR WRITING RPTOUT - "
+001200             VR-PRINT-STATUS
+001210     END-IF.
+001220 1100-EXIT.
+001230     EXIT.
+001240*
+001250 2000-PRINT-VISITOR.
+001260     READ VISLOG-FILE
+001270         AT END
+001280             SET VR-VISLOG-EOF TO TRUE
+001290         NOT AT END
+001300             PERFORM 2100-WRITE-VISITOR-LINE THRU 2100-EXIT
+001310     END-READ.
+001320 2000-EXIT.
+001330     EXIT.
+001340*
+001350 2100-WRITE-VISITOR-LINE.
+001360     IF VL-VISIT-DATE NOT = VR-RUN-DATE
+001370         ADD 1 TO VR-SKIP-COUNT
+001380         GO TO 2100-EXIT
+001390     END-IF.
+001400     ADD 1 TO VR-VISITOR-COUNT.
+001410     MOVE SPACES TO PRINT-LINE.
+001420     STRING VL-NAME DELIMITED BY SIZE
+001430         INTO PRINT-LINE.
+001440     WRITE PRINT-LINE.
+001450     IF VR-PRINT-STATUS NOT = "00"
+001460         DISPLAY "VISITOR-SUMMARY-RPT: ERROR WRITING RPTOUT - "
+001470             VR-PRINT-STATUS
+001480     END-IF.
+001490 2100-EXIT.
+001500     EXIT.
+001510*
+001520 3000-PRINT-TOTAL.
+001530     MOVE SPACES TO PRINT-LINE.
+001540     MOVE "--------------------------------------------" TO
+001550         PRINT-LINE.
+001560     WRITE PRINT-LINE.
+001570     IF VR-PRINT-STATUS NOT = "00"
+001580         DISPLAY "VISITOR-SUMMARY-RPT: ERROR WRITING RPTOUT - "
+001590             VR-PRINT-STATUS
+001600     END-IF.
+001610     MOVE SPACES TO PRINT-LINE.
+001620     STRING "TOTAL VISITORS. . . . . . . . . : " DELIMITED BY SIZE
+001630            VR-VISITOR-COUNT DELIMITED BY SIZE
+001640         INTO PRINT-LINE.
+001650     WRITE PRINT-LINE.
+001660     IF VR-PRINT-STATUS NOT = "00"
+001670         DISPLAY "VISITOR-SUMMARY-RPT: ERROR WRITING RPTOUT - "
+001680             VR-PRINT-STATUS
+001690     END-IF.
+001700     MOVE SPACES TO PRINT-LINE.
+001710     STRING "PRIOR-DAY RECORDS SKIPPED. . . : " DELIMITED BY SIZE
+001720         VR-SKIP-COUNT DELIMITED BY SIZE
+001730         INTO PRINT-LINE.
+001740     WRITE PRINT-LINE.
+001750     IF VR-PRINT-STATUS NOT = "00"
+001760         DISPLAY "VISITOR-SUMMARY-RPT: ERROR WRITING RPTOUT - "
+001770             VR-PRINT-STATUS
+001780     END-IF.
+001790 3000-EXIT.
+001800     EXIT.
+001810*
+001820 9000-TERMINATE.
+001830     IF VR-VISLOG-IS-OPEN
+001840         CLOSE VISLOG-FILE
+001850     END-IF.
+001860     IF VR-PRINT-IS-OPEN
+001870         CLOSE PRINT-FILE
+001880     END-IF.
+001890 9000-EXIT.
+001900     EXIT.
