@@ -1,12 +1,518 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO-WORLD.
-      * simple hello world program
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NAME PIC X(8).
-
-       PROCEDURE DIVISION.
-           DISPLAY "What is your name? "
-           ACCEPT NAME.
-           DISPLAY 'Hello, ' NAME.
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. HELLO-WORLD.
+000120 AUTHOR. R M CHEN.
+000130 INSTALLATION. FRONT DESK SYSTEMS.
+000140 DATE-WRITTEN. 01/15/1998.
+000150 DATE-COMPILED.
+000160*
+000170***************************************************************
+000180*                 M O D I F I C A T I O N   H I S T O R Y      *
+000190***************************************************************
+000200*
+000210* 01/15/1998  JH   ORIGINAL PROGRAM - SIMPLE VISITOR GREETING.
+000220* 03/22/2009  RMC  WIDENED NAME TO X(30); FLAG FULL-FIELD ENTRY
+000230*                  SINCE LONGER NAMES WERE GETTING TRUNCATED.
+000240* 03/22/2009  RMC  ADDED DAILY VISITOR LOG FILE (VISLOG) SO
+000250*                  CHECK-INS ARE KEPT ON RECORD.
+000260* 04/02/2009  RMC  ADDED INPUT VALIDATION / RE-PROMPT ON BLANK
+000270*                  OR NON-ALPHABETIC ENTRY.
+000280* 06/11/2009  RMC  ADDED UNATTENDED BATCH MODE - NAMES READ FROM
+000290*                  A TRANSACTION FILE INSTEAD OF THE TERMINAL.
+000300* 06/18/2009  RMC  ADDED OPERATOR ID, WORKSTATION ID AND TIME
+000310*                  AUDIT CAPTURE ON EVERY GREETING.
+000320* 07/30/2009  RMC  ADDED CUSTOMER MASTER LOOKUP - GREETING NOW
+000330*                  VARIES FOR MEMBERS VERSUS WALK-INS.
+000340* 08/14/2009  RMC  ADDED BATCH CHECKPOINT/RESTART SUPPORT SO A
+000350*                  LARGE BATCH RUN CAN RESUME WITHOUT STARTING
+000360*                  THE TRANSACTION FILE OVER FROM RECORD ONE.
+000370* 08/21/2009  RMC  FIXED: INTERACTIVE MODE NO LONGER LOOPS AFTER
+000380*                  A SUCCESSFUL GREETING; MULTI-WORD NAMES AND
+000390*                  TIERS NO LONGER TRUNCATE AT THE FIRST EMBEDDED
+000400*                  SPACE IN THE GREETING LINE; INACTIVE MEMBERS
+000410*                  ARE NOW TREATED AS WALK-INS; RESTART NOW
+000420*                  CARRIES FORWARD THE VISLOG-WRITTEN AND REJECT
+000430*                  COUNTS FROM THE LAST CHECKPOINT; ADDED STATUS
+000440*                  CHECKS ON CUSTMAS AND CHKPTF OPENS/WRITES AND
+000450*                  GUARDED THE FILE CLOSES IN TERMINATION.
+000460*
+000470***************************************************************
+000480 ENVIRONMENT DIVISION.
+000490 CONFIGURATION SECTION.
+000500 SOURCE-COMPUTER. IBM-Z15.
+000510 OBJECT-COMPUTER. IBM-Z15.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540*    DAILY VISITOR LOG - ONE RECORD PER GREETING
+000550     SELECT VISLOG-FILE ASSIGN TO "VISLOG"
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS SN-VISLOG-STATUS.
+000580*    BATCH TRANSACTION INPUT - NAMES FOR UNATTENDED RUNS
+000590     SELECT TRANCARD-FILE ASSIGN TO "TRANSIN"
+000600         ORGANIZATION IS SEQUENTIAL
+000610         FILE STATUS IS SN-TRANCARD-STATUS.
+000620*    CUSTOMER MASTER - MEMBER LOOKUP BY NAME
+000630     SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAS"
+000640         ORGANIZATION IS INDEXED
+000650         ACCESS MODE IS RANDOM
+000660         RECORD KEY IS CM-NAME
+000670         FILE STATUS IS SN-CUSTMAST-STATUS.
+000680*    BATCH CHECKPOINT FILE FOR RESTART SUPPORT
+000690     SELECT CHKPT-FILE ASSIGN TO "CHKPTF"
+000700         ORGANIZATION IS SEQUENTIAL
+000710         FILE STATUS IS SN-CHKPT-STATUS.
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740 FD  VISLOG-FILE
+000750     LABEL RECORDS ARE STANDARD
+000760     RECORD CONTAINS 100 CHARACTERS.
+000770     COPY VISLOG.
+000780 FD  TRANCARD-FILE
+000790     LABEL RECORDS ARE STANDARD
+000800     RECORD CONTAINS 80 CHARACTERS.
+000810     COPY TRANCARD.
+000820 FD  CUSTMAST-FILE
+000830     LABEL RECORDS ARE STANDARD
+000840     RECORD CONTAINS 60 CHARACTERS.
+000850     COPY CUSTMAST.
+000860 FD  CHKPT-FILE
+000870     LABEL RECORDS ARE STANDARD
+000880     RECORD CONTAINS 50 CHARACTERS.
+000890     COPY CHKPTREC.
+000900 WORKING-STORAGE SECTION.
+000910 77  SN-NAME-FULL-SW             PIC X(01) VALUE 'N'.
+000920     88  SN-NAME-FULL                VALUE 'Y'.
+000930     88  SN-NAME-NOT-FULL            VALUE 'N'.
+000940 77  SN-VALID-SW                 PIC X(01) VALUE 'N'.
+000950     88  SN-NAME-VALID               VALUE 'Y'.
+000960     88  SN-NAME-NOT-VALID           VALUE 'N'.
+000970 77  SN-VISLOG-STATUS            PIC X(02) VALUE SPACES.
+000980 77  SN-VISLOG-OPEN-SW           PIC X(01) VALUE 'N'.
+000990     88  SN-VISLOG-IS-OPEN           VALUE 'Y'.
+001000 77  SN-TRANCARD-STATUS          PIC X(02) VALUE SPACES.
+001010 77  SN-TRANCARD-OPEN-SW         PIC X(01) VALUE 'N'.
+001020     88  SN-TRANCARD-IS-OPEN         VALUE 'Y'.
+001030 77  SN-CUSTMAST-STATUS          PIC X(02) VALUE SPACES.
+001040 77  SN-CUSTMAST-OPEN-SW         PIC X(01) VALUE 'N'.
+001050     88  SN-CUSTMAST-IS-OPEN         VALUE 'Y'.
+001060 77  SN-MEMBER-SW                PIC X(01) VALUE 'N'.
+001070     88  SN-IS-MEMBER                VALUE 'Y'.
+001080 77  SN-CHKPT-STATUS             PIC X(02) VALUE SPACES.
+001090 77  SN-CHKPT-OPEN-SW            PIC X(01) VALUE 'N'.
+001100     88  SN-CHKPT-IS-OPEN            VALUE 'Y'.
+001110 77  SN-RESTART-SW               PIC X(01) VALUE 'N'.
+001120     88  SN-RESTART-RUN              VALUE 'Y'.
+001130 77  SN-TRANS-READ-CT            PIC 9(08) COMP VALUE ZERO.
+001140 77  SN-VISLOG-WRITE-CT          PIC 9(08) COMP VALUE ZERO.
+001150 77  SN-REJECT-CT                PIC 9(08) COMP VALUE ZERO.
+001160 77  SN-TOTAL-TRANS-CT           PIC 9(08) COMP VALUE ZERO.
+001170 77  SN-RECON-SW                 PIC X(01) VALUE 'N'.
+001180     88  SN-RECON-BALANCED           VALUE 'Y'.
+001190     88  SN-RECON-OUT-OF-BAL         VALUE 'N'.
+001200 77  SN-SKIP-COUNT               PIC 9(08) COMP VALUE ZERO.
+001210 77  SN-CHECKPOINT-INTERVAL      PIC 9(04) COMP VALUE 1.
+001220 77  SN-CKPT-QUOTIENT            PIC 9(08) COMP VALUE ZERO.
+001230 77  SN-CKPT-REMAINDER           PIC 9(08) COMP VALUE ZERO.
+001240 77  SN-RETRY-COUNT              PIC 9(02) COMP VALUE ZERO.
+001250 77  SN-NAME-LEN                 PIC 9(02) COMP VALUE ZERO.
+001260 77  SN-TIER-LEN                 PIC 9(02) COMP VALUE ZERO.
+001270 77  SN-RUN-MODE-SW              PIC X(01) VALUE 'I'.
+001280     88  SN-MODE-INTERACTIVE         VALUE 'I'.
+001290     88  SN-MODE-BATCH               VALUE 'B'.
+001300 77  SN-DONE-SW                  PIC X(01) VALUE 'N'.
+001310     88  SN-ALL-DONE                 VALUE 'Y'.
+001320 77  SN-TRANCARD-EOF-SW          PIC X(01) VALUE 'N'.
+001330     88  SN-TRANCARD-EOF             VALUE 'Y'.
+001340 77  SN-PARM-FIELD               PIC X(20) VALUE SPACES.
+001350 01  SN-NAME                     PIC X(30) VALUE SPACES.
+001360 01  SN-CURRENT-DATE             PIC 9(08) VALUE ZERO.
+001370 01  SN-CURRENT-TIME             PIC 9(08) VALUE ZERO.
+001380 01  SN-OPERATOR-ID              PIC X(08) VALUE SPACES.
+001390 01  SN-WORKSTATION-ID           PIC X(08) VALUE SPACES.
+001400 01  SN-MEMBER-ID                PIC X(10) VALUE SPACES.
+001410 01  SN-MEMBER-TIER              PIC X(10) VALUE SPACES.
+001420 01  SN-GREETING-LINE            PIC X(80) VALUE SPACES.
+001430*
+001440 PROCEDURE DIVISION.
+001450***************************************************************
+001460*                 0000-MAINLINE                                *
+001470***************************************************************
+001480 0000-MAINLINE.
+001490     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001500     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001510         UNTIL SN-ALL-DONE.
+001520     IF SN-MODE-BATCH
+001530         PERFORM 3000-RECONCILE THRU 3000-EXIT
+001540     END-IF.
+001550     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001560     STOP RUN.
+001570 0000-EXIT.
+001580     EXIT.
+001590*
+001600 1000-INITIALIZE.
+001610     ACCEPT SN-PARM-FIELD FROM COMMAND-LINE.
+001620     IF SN-PARM-FIELD (1:5) = "BATCH"
+001630         SET SN-MODE-BATCH TO TRUE
+001640     ELSE
+001650         SET SN-MODE-INTERACTIVE TO TRUE
+001660     END-IF.
+001670     IF SN-PARM-FIELD (7:7) = "RESTART"
+001680         SET SN-RESTART-RUN TO TRUE
+001690     END-IF.
+001700     OPEN EXTEND VISLOG-FILE.
+001710     IF SN-VISLOG-STATUS NOT = "00"
+001720         DISPLAY "HELLO-WORLD: ERROR OPENING VISLOG - STATUS "
+001730             SN-VISLOG-STATUS
+001740         SET SN-ALL-DONE TO TRUE
+001750     ELSE
+001760         SET SN-VISLOG-IS-OPEN TO TRUE
+001770     END-IF.
+001780     IF SN-MODE-BATCH AND NOT SN-ALL-DONE
+001790         OPEN INPUT TRANCARD-FILE
+001800         IF SN-TRANCARD-STATUS NOT = "00"
+001810             DISPLAY "HELLO-WORLD: ERROR OPENING TRANSIN - "
+001820                 SN-TRANCARD-STATUS
+001830             SET SN-ALL-DONE TO TRUE
+001840         ELSE
+001850             SET SN-TRANCARD-IS-OPEN TO TRUE
+001860         END-IF
+001870     END-IF.
+001880     OPEN INPUT CUSTMAST-FILE.
+001890     IF SN-CUSTMAST-STATUS NOT = "00"
+001900         DISPLAY "HELLO-WORLD: ERROR OPENING CUSTMAS - STATUS "
+001910             SN-CUSTMAST-STATUS
+001915         DISPLAY "HELLO-WORLD: CONTINUING - ALL ENTRANTS WILL "
+001916             "BE TREATED AS WALK-INS"
+001930     ELSE
+001940         SET SN-CUSTMAST-IS-OPEN TO TRUE
+001950     END-IF.
+001960     IF SN-MODE-BATCH AND NOT SN-ALL-DONE
+001970         PERFORM 1300-RESTART-CHECK THRU 1300-EXIT
+001980     END-IF.
+001990 1000-EXIT.
+002000     EXIT.
+002010*
+002020***************************************************************
+002030*  1300-RESTART-CHECK - WHEN A RESTART IS REQUESTED, FIND THE  *
+002040*  LAST CHECKPOINT WRITTEN BY A PRIOR RUN AND SKIP PAST THE    *
+002050*  TRANSACTION RECORDS IT ALREADY COMMITTED TO THE VISITOR LOG *
+002060***************************************************************
+002070 1300-RESTART-CHECK.
+002080     IF SN-RESTART-RUN
+002090         OPEN INPUT CHKPT-FILE
+002100         IF SN-CHKPT-STATUS = "00"
+002110             PERFORM 1310-READ-LAST-CHECKPOINT THRU 1310-EXIT
+002120             CLOSE CHKPT-FILE
+002130         END-IF
+002140         OPEN EXTEND CHKPT-FILE
+002141     ELSE
+002142         OPEN OUTPUT CHKPT-FILE
+002143     END-IF.
+002160     IF SN-CHKPT-STATUS NOT = "00"
+002170         DISPLAY "HELLO-WORLD: ERROR OPENING CHKPTF - STATUS "
+002180             SN-CHKPT-STATUS
+002190         SET SN-ALL-DONE TO TRUE
+002200     ELSE
+002210         SET SN-CHKPT-IS-OPEN TO TRUE
+002220     END-IF.
+002230     IF SN-SKIP-COUNT GREATER THAN ZERO
+002240         PERFORM 1320-SKIP-TRANCARD-REC THRU 1320-EXIT
+002250             SN-SKIP-COUNT TIMES
+002260     END-IF.
+002270 1300-EXIT.
+002280     EXIT.
+002290*
+002300 1310-READ-LAST-CHECKPOINT.
+002310     MOVE ZERO TO SN-SKIP-COUNT.
+002320     PERFORM 1311-READ-CHKPT-REC THRU 1311-EXIT
+002330         UNTIL SN-CHKPT-STATUS NOT = "00".
+002340     MOVE "00" TO SN-CHKPT-STATUS.
+002350 1310-EXIT.
+002360     EXIT.
+002370*
+002380 1311-READ-CHKPT-REC.
+002390     READ CHKPT-FILE
+002400         AT END
+002410             MOVE "10" TO SN-CHKPT-STATUS
+002420         NOT AT END
+002430             MOVE CK-TRANS-COUNT TO SN-SKIP-COUNT
+002440             MOVE CK-VISLOG-COUNT TO SN-VISLOG-WRITE-CT
+002450             MOVE CK-REJECT-COUNT TO SN-REJECT-CT
+002460     END-READ.
+002470 1311-EXIT.
+002480     EXIT.
+002490*
+002500 1320-SKIP-TRANCARD-REC.
+002505     IF SN-TRANCARD-EOF
+002506         GO TO 1320-EXIT
+002507     END-IF.
+002510     READ TRANCARD-FILE
+002520         AT END
+002530             SET SN-TRANCARD-EOF TO TRUE
+002531             DISPLAY "HELLO-WORLD: WARNING - RESTART SKIP COUNT "
+002532                 "EXCEEDS RECORDS IN TRANSIN - CHECK RESTART DATA"
+002540     END-READ.
+002550 1320-EXIT.
+002560     EXIT.
+002570*
+002580 2000-PROCESS-RECORD.
+002590     MOVE "N" TO SN-VALID-SW.
+002600     PERFORM 2100-GET-NAME THRU 2100-EXIT.
+002610     IF SN-ALL-DONE
+002620         GO TO 2000-EXIT
+002630     END-IF.
+002640     IF SN-MODE-BATCH AND SN-NAME-NOT-VALID
+002650         ADD 1 TO SN-REJECT-CT
+002660         GO TO 2000-EXIT
+002670     END-IF.
+002680     PERFORM 2300-CAPTURE-AUDIT-INFO THRU 2300-EXIT.
+002690     PERFORM 2400-LOOKUP-CUSTOMER THRU 2400-EXIT.
+002700     PERFORM 2500-BUILD-GREETING THRU 2500-EXIT.
+002710     DISPLAY SN-GREETING-LINE.
+002720     IF SN-NAME-FULL
+002730         DISPLAY "  (NOTE: NAME FILLED THE ENTIRE FIELD - "
+002740             "ENTRY MAY BE TRUNCATED)"
+002750     END-IF.
+002760     PERFORM 2600-WRITE-VISLOG THRU 2600-EXIT.
+002770     IF SN-MODE-BATCH
+002780         PERFORM 2700-CHECKPOINT THRU 2700-EXIT
+002790     END-IF.
+002800     IF SN-MODE-INTERACTIVE
+002810         SET SN-ALL-DONE TO TRUE
+002820     END-IF.
+002830 2000-EXIT.
+002840     EXIT.
+002850*
+002860***************************************************************
+002870*  2300-CAPTURE-AUDIT-INFO - WHO RAN THIS, FROM WHERE, AND     *
+002880*  WHEN.                                                        *
+002890***************************************************************
+002900 2300-CAPTURE-AUDIT-INFO.
+002910     ACCEPT SN-OPERATOR-ID FROM ENVIRONMENT "USER".
+002920     IF SN-OPERATOR-ID = SPACES
+002930         MOVE "UNKNOWN " TO SN-OPERATOR-ID
+002940     END-IF.
+002950     ACCEPT SN-WORKSTATION-ID FROM ENVIRONMENT "HOSTNAME".
+002960     IF SN-WORKSTATION-ID = SPACES
+002970         MOVE "UNKNOWN " TO SN-WORKSTATION-ID
+002980     END-IF.
+002990     ACCEPT SN-CURRENT-DATE FROM DATE YYYYMMDD.
+003000     ACCEPT SN-CURRENT-TIME FROM TIME.
+003010 2300-EXIT.
+003020     EXIT.
+003030*
+003040***************************************************************
+003050*  2400-LOOKUP-CUSTOMER - SEE IF THE NAME ENTERED MATCHES A    *
+003060*  KNOWN MEMBER ON THE CUSTOMER MASTER.                        *
+003070***************************************************************
+003080 2400-LOOKUP-CUSTOMER.
+003090     MOVE "N" TO SN-MEMBER-SW.
+003100     MOVE SPACES TO SN-MEMBER-ID.
+003110     MOVE SPACES TO SN-MEMBER-TIER.
+003115     IF NOT SN-CUSTMAST-IS-OPEN
+003116         GO TO 2400-EXIT
+003117     END-IF.
+003120     MOVE SN-NAME TO CM-NAME.
+003130     READ CUSTMAST-FILE
+003140         INVALID KEY
+003150             MOVE "N" TO SN-MEMBER-SW
+003160         NOT INVALID KEY
+003170             IF CM-ACTIVE
+003180                 SET SN-IS-MEMBER TO TRUE
+003190                 MOVE CM-MEMBER-ID TO SN-MEMBER-ID
+003200                 MOVE CM-TIER TO SN-MEMBER-TIER
+003210             ELSE
+003220                 MOVE "N" TO SN-MEMBER-SW
+003230             END-IF
+003240     END-READ.
+003250 2400-EXIT.
+003260     EXIT.
+003270*
+003280***************************************************************
+003290*  2500-BUILD-GREETING - VARY THE GREETING FOR MEMBERS VERSUS  *
+003300*  FIRST-TIME WALK-INS.                                        *
+003310***************************************************************
+003320 2500-BUILD-GREETING.
+003330     MOVE SPACES TO SN-GREETING-LINE.
+003340     COMPUTE SN-NAME-LEN =
+003350         FUNCTION LENGTH(FUNCTION TRIM(SN-NAME)).
+003360     IF SN-IS-MEMBER
+003370         COMPUTE SN-TIER-LEN =
+003380             FUNCTION LENGTH(FUNCTION TRIM(SN-MEMBER-TIER))
+003390         STRING "HELLO, " DELIMITED BY SIZE
+003400                SN-NAME (1:SN-NAME-LEN) DELIMITED BY SIZE
+003410                ", WELCOME BACK (" DELIMITED BY SIZE
+003420                SN-MEMBER-TIER (1:SN-TIER-LEN) DELIMITED BY SIZE
+003430                " MEMBER)" DELIMITED BY SIZE
+003440             INTO SN-GREETING-LINE
+003450     ELSE
+003460         STRING "HELLO, " DELIMITED BY SIZE
+003470                SN-NAME (1:SN-NAME-LEN) DELIMITED BY SIZE
+003480                ", WELCOME (FIRST VISIT)" DELIMITED BY SIZE
+003490             INTO SN-GREETING-LINE
+003500     END-IF.
+003510 2500-EXIT.
+003520     EXIT.
+003530*
+003540***************************************************************
+003550*  2100-GET-NAME - INTERACTIVE MODE RE-PROMPTS UNTIL A VALID   *
+003560*  NAME IS ENTERED OR TOO MANY BAD ATTEMPTS OCCUR; BATCH MODE   *
+003570*  READS THE NEXT TRANSACTION CARD.                             *
+003580***************************************************************
+003590 2100-GET-NAME.
+003600     IF SN-MODE-INTERACTIVE
+003610         MOVE ZERO TO SN-RETRY-COUNT
+003620         PERFORM 2110-ACCEPT-NAME THRU 2110-EXIT
+003630             UNTIL SN-NAME-VALID OR SN-RETRY-COUNT > 5
+003640         IF SN-NAME-NOT-VALID
+003650             DISPLAY "HELLO-WORLD: TOO MANY INVALID ENTRIES - "
+003660                 "ENDING RUN."
+003670             SET SN-ALL-DONE TO TRUE
+003680         END-IF
+003690     ELSE
+003700         PERFORM 2120-READ-TRANCARD THRU 2120-EXIT
+003710         IF NOT SN-TRANCARD-EOF
+003720             PERFORM 2200-VALIDATE-NAME THRU 2200-EXIT
+003730         ELSE
+003740             SET SN-ALL-DONE TO TRUE
+003750         END-IF
+003760     END-IF.
+003770 2100-EXIT.
+003780     EXIT.
+003790*
+003800 2110-ACCEPT-NAME.
+003810     DISPLAY "WHAT IS YOUR NAME? ".
+003820     ACCEPT SN-NAME.
+003830     ADD 1 TO SN-RETRY-COUNT.
+003840     PERFORM 2200-VALIDATE-NAME THRU 2200-EXIT.
+003850     IF SN-NAME-NOT-VALID
+003860         DISPLAY "INVALID ENTRY - PLEASE ENTER A NAME USING "
+003870             "LETTERS ONLY."
+003880     END-IF.
+003890 2110-EXIT.
+003900     EXIT.
+003910*
+003920 2120-READ-TRANCARD.
+003930     READ TRANCARD-FILE
+003940         AT END
+003950             SET SN-TRANCARD-EOF TO TRUE
+003960         NOT AT END
+003970             ADD 1 TO SN-TRANS-READ-CT
+003980             MOVE TC-NAME TO SN-NAME
+003990     END-READ.
+004000 2120-EXIT.
+004010     EXIT.
+004020*
+004030***************************************************************
+004040*  2200-VALIDATE-NAME - REJECT BLANK, LOW-VALUE OR NON-        *
+004050*  ALPHABETIC INPUT; FLAG ENTRIES THAT FILLED THE WHOLE FIELD  *
+004060*  SINCE THEY MAY HAVE BEEN TRUNCATED.                         *
+004070***************************************************************
+004080 2200-VALIDATE-NAME.
+004090     MOVE "N" TO SN-VALID-SW.
+004100     MOVE "N" TO SN-NAME-FULL-SW.
+004110     IF SN-NAME = SPACES OR SN-NAME = LOW-VALUES
+004120         GO TO 2200-EXIT
+004130     END-IF.
+004140     IF SN-NAME NOT ALPHABETIC
+004150         GO TO 2200-EXIT
+004160     END-IF.
+004170     IF SN-NAME (30:1) NOT = SPACE
+004180         SET SN-NAME-FULL TO TRUE
+004190     END-IF.
+004200     SET SN-NAME-VALID TO TRUE.
+004210 2200-EXIT.
+004220     EXIT.
+004230*
+004240 2600-WRITE-VISLOG.
+004250     MOVE SN-NAME TO VL-NAME.
+004260     MOVE SN-NAME-FULL-SW TO VL-NAME-FULL-SW.
+004270     MOVE SN-CURRENT-DATE TO VL-VISIT-DATE.
+004280     MOVE SN-CURRENT-TIME TO VL-VISIT-TIME.
+004290     MOVE SN-OPERATOR-ID TO VL-OPERATOR-ID.
+004300     MOVE SN-WORKSTATION-ID TO VL-WORKSTATION-ID.
+004310     MOVE SN-MEMBER-SW TO VL-MEMBER-SW.
+004320     MOVE SN-MEMBER-ID TO VL-MEMBER-ID.
+004330     MOVE SN-MEMBER-TIER TO VL-MEMBER-TIER.
+004340     WRITE VISLOG-RECORD.
+004350     IF SN-VISLOG-STATUS = "00"
+004360         ADD 1 TO SN-VISLOG-WRITE-CT
+004370     ELSE
+004380         DISPLAY "HELLO-WORLD: ERROR WRITING VISLOG - STATUS "
+004390             SN-VISLOG-STATUS
+004400     END-IF.
+004410 2600-EXIT.
+004420     EXIT.
+004430*
+004440***************************************************************
+004450*  2700-CHECKPOINT - EVERY SN-CHECKPOINT-INTERVAL SUCCESSFUL   *
+004460*  WRITES, DROP A CHECKPOINT RECORD FOR RESTART.               *
+004470***************************************************************
+004480 2700-CHECKPOINT.
+004490     DIVIDE SN-VISLOG-WRITE-CT BY SN-CHECKPOINT-INTERVAL
+004500         GIVING SN-CKPT-QUOTIENT
+004510         REMAINDER SN-CKPT-REMAINDER.
+004520     IF SN-CKPT-REMAINDER = ZERO AND SN-VISLOG-WRITE-CT > ZERO
+004530         PERFORM 2710-WRITE-CHECKPOINT-REC THRU 2710-EXIT
+004540     END-IF.
+004550 2700-EXIT.
+004560     EXIT.
+004570*
+004580 2710-WRITE-CHECKPOINT-REC.
+004590     COMPUTE CK-TRANS-COUNT = SN-TRANS-READ-CT + SN-SKIP-COUNT.
+004600     MOVE SN-VISLOG-WRITE-CT TO CK-VISLOG-COUNT.
+004610     MOVE SN-REJECT-CT TO CK-REJECT-COUNT.
+004620     MOVE SN-CURRENT-DATE TO CK-CHECKPOINT-DATE.
+004630     MOVE SN-CURRENT-TIME TO CK-CHECKPOINT-TIME.
+004640     WRITE CHKPT-RECORD.
+004650     IF SN-CHKPT-STATUS NOT = "00"
+004660         DISPLAY "HELLO-WORLD: ERROR WRITING CHKPTF - STATUS "
+004670             SN-CHKPT-STATUS
+004680     END-IF.
+004690 2710-EXIT.
+004700     EXIT.
+004710*
+004720***************************************************************
+004730*                 3000-RECONCILE                                *
+004740*    COMPARES THE COUNT OF TRANSACTION RECORDS READ AGAINST THE
+004750*    COUNT OF VISLOG RECORDS WRITTEN PLUS THE COUNT REJECTED BY
+004760*    EDITING, AND REPORTS WHETHER THE BATCH RUN'S CONTROL TOTALS
+004770*    ARE IN BALANCE.
+004780***************************************************************
+004790 3000-RECONCILE.
+004800     MOVE 'N' TO SN-RECON-SW.
+004810     COMPUTE SN-TOTAL-TRANS-CT = SN-TRANS-READ-CT + SN-SKIP-COUNT.
+004820     IF SN-TOTAL-TRANS-CT = SN-VISLOG-WRITE-CT + SN-REJECT-CT
+004830         SET SN-RECON-BALANCED TO TRUE
+004840     ELSE
+004850         SET SN-RECON-OUT-OF-BAL TO TRUE
+004860     END-IF.
+004870     DISPLAY "HELLO-WORLD: BATCH CONTROL TOTALS".
+004880     DISPLAY "  TRANSACTIONS READ. . . . : " SN-TOTAL-TRANS-CT.
+004890     DISPLAY "  VISLOG RECORDS WRITTEN . : "
+004900         SN-VISLOG-WRITE-CT.
+004910     DISPLAY "  RECORDS REJECTED . . . . : " SN-REJECT-CT.
+004920     IF SN-RECON-BALANCED
+004930         DISPLAY "  CONTROL TOTALS ARE IN BALANCE"
+004940     ELSE
+004950         DISPLAY "  *** CONTROL TOTALS OUT OF BALANCE ***"
+004960     END-IF.
+004970 3000-EXIT.
+004980     EXIT.
+004990*
+005000 9000-TERMINATE.
+005010     IF SN-VISLOG-IS-OPEN
+005020         CLOSE VISLOG-FILE
+005030     END-IF.
+005040     IF SN-MODE-BATCH
+005050         IF SN-TRANCARD-IS-OPEN
+005060             CLOSE TRANCARD-FILE
+005070         END-IF
+005080         IF SN-CHKPT-IS-OPEN
+005090             CLOSE CHKPT-FILE
+005100         END-IF
+005110     END-IF.
+005120     IF SN-CUSTMAST-IS-OPEN
+005130         CLOSE CUSTMAST-FILE
+005140     END-IF.
+005150 9000-EXIT.
+005160     EXIT.
